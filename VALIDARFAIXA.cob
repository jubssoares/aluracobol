@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDARFAIXA.
+      ******************************************************
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO: SUBPROGRAMA COMUM DE VALIDACAO DE FAIXA,
+      ***             CHAMADO PELOS PROGRAMAS DE VENDAS, FOLHA,
+      ***             CPF E INVESTIMENTOS PARA CONFERIR SE UM
+      ***             VALOR DIGITADO ESTA DENTRO DOS LIMITES
+      ***             MINIMO E MAXIMO ACEITOS ANTES DE SEGUIR
+      ***             PARA O CALCULO
+      ***   AUTOR: JULIANA SOARES
+      ***   DATA : 28/12/2022
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  VAL-LK-VALOR    PIC S9(08)V99.
+       01  VAL-LK-MINIMO   PIC S9(08)V99.
+       01  VAL-LK-MAXIMO   PIC S9(08)V99.
+       01  VAL-LK-VALIDO   PIC X(01).
+       PROCEDURE DIVISION USING VAL-LK-VALOR VAL-LK-MINIMO
+               VAL-LK-MAXIMO VAL-LK-VALIDO.
+       0000-PRINCIPAL.
+            MOVE 'S' TO VAL-LK-VALIDO.
+            IF VAL-LK-VALOR LESS THAN VAL-LK-MINIMO
+               OR VAL-LK-VALOR GREATER THAN VAL-LK-MAXIMO
+               MOVE 'N' TO VAL-LK-VALIDO
+            END-IF.
+            GOBACK.
