@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Author: Juliana Soares
+      * Date: 27/12/2022
+      * Purpose: Receber, validar os digitos verificadores e formatar
+      *          a saida de um CNPJ (Cadastro Nacional da Pessoa
+      *          Juridica), companheiro de FORMATARCPF para as contas
+      *          de clientes pessoa juridica.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORMATARCNPJ.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WRK-CNPJ    PIC X(14) VALUE ZEROS.
+       01  WRK-CNPJ-R REDEFINES WRK-CNPJ.
+           02  WRK-CNPJ-DIG PIC 9(01) OCCURS 14 TIMES.
+       77  WRK-CNPJ-ED PIC X(18) VALUE SPACES.
+       01  WRK-PESO1   PIC 9(12) VALUE 543298765432.
+       01  WRK-PESO1-R REDEFINES WRK-PESO1.
+           02  WRK-PESO1-DIG PIC 9(01) OCCURS 12 TIMES.
+       01  WRK-PESO2   PIC 9(13) VALUE 6543298765432.
+       01  WRK-PESO2-R REDEFINES WRK-PESO2.
+           02  WRK-PESO2-DIG PIC 9(01) OCCURS 13 TIMES.
+       77  WRK-SOMA     PIC 9(05) VALUE ZEROS.
+       77  WRK-QUOCIENTE PIC 9(05) VALUE ZEROS.
+       77  WRK-RESTO    PIC 9(02) VALUE ZEROS.
+       77  WRK-DIGITO1  PIC 9(01) VALUE ZEROS.
+       77  WRK-DIGITO2  PIC 9(01) VALUE ZEROS.
+       77  WRK-IDX      PIC 9(02) VALUE ZEROS.
+       77  WRK-CNPJ-VALIDO PIC X(01) VALUE 'S'.
+           88 CNPJ-VALIDO               VALUE 'S'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WRK-CNPJ.
+           IF WRK-CNPJ NOT NUMERIC
+              DISPLAY 'CNPJ INVALIDO'
+           ELSE
+              PERFORM 0100-VALIDAR-CNPJ
+              IF CNPJ-VALIDO
+                 PERFORM 0110-FORMATAR-CNPJ
+                 DISPLAY 'CNPJ ' WRK-CNPJ-ED
+              ELSE
+                 DISPLAY 'CNPJ INVALIDO'
+              END-IF
+           END-IF.
+            STOP RUN.
+
+       0100-VALIDAR-CNPJ.
+           MOVE 'S' TO WRK-CNPJ-VALIDO.
+           MOVE ZEROS TO WRK-SOMA.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 12
+              COMPUTE WRK-SOMA = WRK-SOMA
+                 + WRK-CNPJ-DIG(WRK-IDX) * WRK-PESO1-DIG(WRK-IDX)
+           END-PERFORM.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+                  REMAINDER WRK-RESTO.
+           IF WRK-RESTO LESS THAN 2
+              MOVE 0 TO WRK-DIGITO1
+           ELSE
+              COMPUTE WRK-DIGITO1 = 11 - WRK-RESTO
+           END-IF.
+           IF WRK-DIGITO1 NOT EQUAL WRK-CNPJ-DIG(13)
+              MOVE 'N' TO WRK-CNPJ-VALIDO
+           END-IF.
+           MOVE ZEROS TO WRK-SOMA.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 13
+              COMPUTE WRK-SOMA = WRK-SOMA
+                 + WRK-CNPJ-DIG(WRK-IDX) * WRK-PESO2-DIG(WRK-IDX)
+           END-PERFORM.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+                  REMAINDER WRK-RESTO.
+           IF WRK-RESTO LESS THAN 2
+              MOVE 0 TO WRK-DIGITO2
+           ELSE
+              COMPUTE WRK-DIGITO2 = 11 - WRK-RESTO
+           END-IF.
+           IF WRK-DIGITO2 NOT EQUAL WRK-CNPJ-DIG(14)
+              MOVE 'N' TO WRK-CNPJ-VALIDO
+           END-IF.
+
+       0110-FORMATAR-CNPJ.
+           STRING WRK-CNPJ-DIG(1) WRK-CNPJ-DIG(2) '.'
+                  WRK-CNPJ-DIG(3) WRK-CNPJ-DIG(4) WRK-CNPJ-DIG(5) '.'
+                  WRK-CNPJ-DIG(6) WRK-CNPJ-DIG(7) WRK-CNPJ-DIG(8) '/'
+                  WRK-CNPJ-DIG(9) WRK-CNPJ-DIG(10) WRK-CNPJ-DIG(11)
+                  WRK-CNPJ-DIG(12) '-'
+                  WRK-CNPJ-DIG(13) WRK-CNPJ-DIG(14)
+                  DELIMITED BY SIZE INTO WRK-CNPJ-ED.
