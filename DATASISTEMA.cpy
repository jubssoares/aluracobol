@@ -0,0 +1,7 @@
+      * Copybook comum de data do sistema / quebra de periodo,
+      * compartilhado pelos programas que precisam do ano/mes/dia
+      * corrente para validar entradas ou compor relatorios.
+       01 WRK-DATASISTEMA.
+          02 WRK-DATAANO PIC 9(04).
+          02 WRK-DATAMES PIC 9(02).
+          02 WRK-DATADIA PIC 9(02).
