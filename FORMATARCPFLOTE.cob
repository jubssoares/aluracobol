@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORMATARCPFLOTE.
+      ******************************************************
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO: VALIDAR EM LOTE OS CPF DO CADASTRO DE
+      ***             CLIENTES, GERANDO RELATORIO DE EXCECOES
+      ***   AUTOR: JULIANA SOARES
+      ***   DATA : 27/12/2022
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTES ASSIGN TO 'CLIENTES'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WRK-FS-CLIENTES.
+           SELECT ARQ-EXCECOESCPF ASSIGN TO 'EXCECOESCPF'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WRK-FS-EXCECOESCPF.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CLIENTES.
+       01  REG-CLIENTE.
+           02  CLI-CODIGO          PIC 9(06).
+           02  CLI-NOME            PIC X(30).
+           02  CLI-CPF             PIC X(11).
+       FD  ARQ-EXCECOESCPF.
+       01  REG-EXCECAOCPF.
+           02  EXC-CODIGO          PIC 9(06).
+           02  EXC-NOME            PIC X(30).
+           02  EXC-CPF             PIC X(11).
+           02  EXC-MOTIVO          PIC X(17).
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-CLIENTES     PIC X(02) VALUE ZEROS.
+       77  WRK-FS-EXCECOESCPF  PIC X(02) VALUE ZEROS.
+       77  WRK-FIM-CLIENTES    PIC X(01) VALUE 'N'.
+           88  FIM-CLIENTES              VALUE 'S'.
+       01  WRK-CPF              PIC X(11) VALUE ZEROS.
+       77  WRK-CPF-VALIDO       PIC X(01) VALUE 'S'.
+           88  CPF-VALIDO                 VALUE 'S'.
+       77  WRK-MOTIVO           PIC X(17) VALUE SPACES.
+       77  WRK-QTDECLIENTES     PIC 9(06) VALUE ZEROS.
+       77  WRK-QTDEEXCECOES     PIC 9(06) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+            PERFORM 0100-INICIAR.
+            PERFORM 0200-PROCESSAR UNTIL FIM-CLIENTES.
+            PERFORM 0300-FINALIZAR.
+            STOP RUN.
+
+       0100-INICIAR.
+           OPEN INPUT ARQ-CLIENTES.
+           IF WRK-FS-CLIENTES EQUAL '05'
+              OR WRK-FS-CLIENTES EQUAL '35'
+              DISPLAY 'ARQUIVO CLIENTES NAO ENCONTRADO'
+              SET FIM-CLIENTES TO TRUE
+           ELSE
+              OPEN OUTPUT ARQ-EXCECOESCPF
+              PERFORM 0110-LER-CLIENTE
+           END-IF.
+
+       0110-LER-CLIENTE.
+           READ ARQ-CLIENTES
+              AT END
+                 SET FIM-CLIENTES TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QTDECLIENTES.
+           IF CLI-CPF NOT NUMERIC
+              MOVE 'N' TO WRK-CPF-VALIDO
+              MOVE 'CPF NAO NUMERICO' TO WRK-MOTIVO
+           ELSE
+              MOVE CLI-CPF TO WRK-CPF
+              CALL 'VALIDARCPF' USING WRK-CPF WRK-CPF-VALIDO
+              IF NOT CPF-VALIDO
+                 MOVE 'CPF INVALIDO' TO WRK-MOTIVO
+              END-IF
+           END-IF.
+           IF NOT CPF-VALIDO
+              ADD 1 TO WRK-QTDEEXCECOES
+              MOVE CLI-CODIGO TO EXC-CODIGO
+              MOVE CLI-NOME   TO EXC-NOME
+              MOVE CLI-CPF    TO EXC-CPF
+              MOVE WRK-MOTIVO TO EXC-MOTIVO
+              WRITE REG-EXCECAOCPF
+           END-IF.
+           PERFORM 0110-LER-CLIENTE.
+
+       0300-FINALIZAR.
+           CLOSE ARQ-CLIENTES.
+           CLOSE ARQ-EXCECOESCPF.
+           DISPLAY 'CLIENTES PROCESSADOS: ' WRK-QTDECLIENTES.
+           DISPLAY 'CPF EM EXCECAO: ' WRK-QTDEEXCECOES.
