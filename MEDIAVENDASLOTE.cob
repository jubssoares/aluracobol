@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MEDIAVENDASLOTE.
+      ******************************************************
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO: CALCULAR EM LOTE A MEDIA DE VENDAS POR
+      ***             VENDEDOR A PARTIR DE UM ARQUIVO DE VENDAS
+      ***   AUTOR: JULIANA SOARES
+      ***   DATA : 26/12/2022
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-VENDASLOTE ASSIGN TO 'VENDASLOTE'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WRK-FS-VENDASLOTE.
+           SELECT ARQ-MEDIAVENDEDOR ASSIGN TO 'MEDIAVENDEDOR'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WRK-FS-MEDIAVENDEDOR.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-VENDASLOTE.
+       01  REG-VENDASLOTE.
+           02  LOTE-VENDEDOR       PIC 9(05).
+           02  LOTE-VALOR          PIC 9(05)V99.
+       FD  ARQ-MEDIAVENDEDOR.
+       01  REG-MEDIAVENDEDOR.
+           02  RES-VENDEDOR        PIC 9(05).
+           02  RES-MEDIA           PIC 9(06)V99.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-VENDASLOTE      PIC X(02) VALUE ZEROS.
+       77  WRK-FS-MEDIAVENDEDOR   PIC X(02) VALUE ZEROS.
+       77  WRK-FIM-VENDASLOTE     PIC X(01) VALUE 'N'.
+           88  FIM-VENDASLOTE               VALUE 'S'.
+       01  WRK-VENDEDORES.
+           02  WRK-VEND OCCURS 100 TIMES.
+               03  WRK-VEND-ID      PIC 9(05).
+               03  WRK-VEND-TOTAL   PIC 9(07)V99.
+               03  WRK-VEND-QTDE    PIC 9(03).
+       77  WRK-NUMVEND        PIC 9(03)       VALUE ZEROS.
+       77  WRK-IDXVEND        PIC 9(03)       VALUE ZEROS.
+       77  WRK-ACHOU          PIC X(01)       VALUE 'N'.
+           88  VENDEDOR-ACHADO                VALUE 'S'.
+       77  WRK-MEDIAVENDEDOR-ED PIC $ZZ.ZZZ,99 VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+            PERFORM 0100-INICIAR.
+            PERFORM 0200-PROCESSAR UNTIL FIM-VENDASLOTE.
+            PERFORM 0300-FINALIZAR.
+            STOP RUN.
+
+       0100-INICIAR.
+           OPEN INPUT ARQ-VENDASLOTE.
+           IF WRK-FS-VENDASLOTE EQUAL '05'
+              OR WRK-FS-VENDASLOTE EQUAL '35'
+              DISPLAY 'ARQUIVO VENDASLOTE NAO ENCONTRADO'
+              SET FIM-VENDASLOTE TO TRUE
+           ELSE
+              OPEN OUTPUT ARQ-MEDIAVENDEDOR
+              READ ARQ-VENDASLOTE
+                 AT END
+                    SET FIM-VENDASLOTE TO TRUE
+              END-READ
+           END-IF.
+
+       0200-PROCESSAR.
+           PERFORM 0210-LOCALIZAR-VENDEDOR.
+           IF NOT VENDEDOR-ACHADO
+              ADD 1 TO WRK-NUMVEND
+              MOVE LOTE-VENDEDOR TO WRK-VEND-ID(WRK-NUMVEND)
+              MOVE WRK-NUMVEND TO WRK-IDXVEND
+           END-IF.
+           ADD LOTE-VALOR TO WRK-VEND-TOTAL(WRK-IDXVEND).
+           ADD 1 TO WRK-VEND-QTDE(WRK-IDXVEND).
+           READ ARQ-VENDASLOTE
+              AT END
+                 SET FIM-VENDASLOTE TO TRUE
+           END-READ.
+
+       0210-LOCALIZAR-VENDEDOR.
+           MOVE 'N' TO WRK-ACHOU.
+           PERFORM VARYING WRK-IDXVEND FROM 1 BY 1
+                   UNTIL WRK-IDXVEND > WRK-NUMVEND
+              IF WRK-VEND-ID(WRK-IDXVEND) EQUAL LOTE-VENDEDOR
+                 MOVE 'S' TO WRK-ACHOU
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+       0300-FINALIZAR.
+           PERFORM VARYING WRK-IDXVEND FROM 1 BY 1
+                   UNTIL WRK-IDXVEND > WRK-NUMVEND
+              MOVE WRK-VEND-ID(WRK-IDXVEND) TO RES-VENDEDOR
+              COMPUTE RES-MEDIA = WRK-VEND-TOTAL(WRK-IDXVEND)
+                                / WRK-VEND-QTDE(WRK-IDXVEND)
+              MOVE RES-MEDIA TO WRK-MEDIAVENDEDOR-ED
+              DISPLAY 'VENDEDOR ' RES-VENDEDOR
+                      ' MEDIA ' WRK-MEDIAVENDEDOR-ED
+              WRITE REG-MEDIAVENDEDOR
+           END-PERFORM.
+           CLOSE ARQ-VENDASLOTE.
+           CLOSE ARQ-MEDIAVENDEDOR.
