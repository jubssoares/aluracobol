@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUPRINCIPAL.
+      ******************************************************
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO: MENU PRINCIPAL QUE CHAMA OS PROGRAMAS
+      ***             DE VENDAS, FOLHA, CPF E INVESTIMENTOS
+      ***   AUTOR: JULIANA SOARES
+      ***   DATA : 28/12/2022
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-OPCAO  PIC 9(01) VALUE ZEROS.
+           88  OPCAO-ENCERRAR      VALUE 6.
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+            PERFORM 0100-EXIBIR-MENU UNTIL OPCAO-ENCERRAR.
+            STOP RUN.
+
+       0100-EXIBIR-MENU.
+           DISPLAY '========================================'.
+           DISPLAY ' 1 - VALORES DE VENDA POR MES'.
+           DISPLAY ' 2 - MEDIA DE VENDAS DA EQUIPE'.
+           DISPLAY ' 3 - TEMPO DE CASA / FOLHA DE AUMENTOS'.
+           DISPLAY ' 4 - FORMATAR E VALIDAR CPF'.
+           DISPLAY ' 5 - INVESTIMENTO FINANCEIRO'.
+           DISPLAY ' 6 - ENCERRAR'.
+           DISPLAY '========================================'.
+           DISPLAY 'OPCAO: '.
+           ACCEPT WRK-OPCAO.
+           EVALUATE WRK-OPCAO
+              WHEN 1
+                 CALL 'VALORESVENDAS'
+                 CANCEL 'VALORESVENDAS'
+              WHEN 2
+                 CALL 'MEDIAVENDAS'
+                 CANCEL 'MEDIAVENDAS'
+              WHEN 3
+                 CALL 'TEMPODECASA'
+                 CANCEL 'TEMPODECASA'
+              WHEN 4
+                 CALL 'FORMATARCPF'
+                 CANCEL 'FORMATARCPF'
+              WHEN 5
+                 CALL 'INVESTIMENTOFINANCEIRO'
+                 CANCEL 'INVESTIMENTOFINANCEIRO'
+              WHEN 6
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
