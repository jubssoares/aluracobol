@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULARIR.
+      ******************************************************
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO: SUBPROGRAMA COMUM DE CALCULO DO IR
+      ***             REGRESSIVO SOBRE O GANHO DE UM
+      ***             INVESTIMENTO, CHAMADO PELO
+      ***             INVESTIMENTOFINANCEIRO E PELO
+      ***             INVESTIMENTOFINANCEIROLOTE PARA EVITAR
+      ***             DUAS COPIAS DA MESMA TABELA DE ALIQUOTAS
+      ***   AUTOR: JULIANA SOARES
+      ***   DATA : 09/08/2026
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-GANHO         PIC S9(06)V99 VALUE ZEROS.
+       77  WRK-DIASAPLICACAO PIC 9(05)     VALUE ZEROS.
+       77  WRK-ALIQUOTAIR    PIC 9(02)V99  VALUE ZEROS.
+       LINKAGE SECTION.
+       01  IR-LK-VALORBRUTO    PIC 9(06)V99.
+       01  IR-LK-PRINCIPAL     PIC 9(06)V99.
+       01  IR-LK-MESES         PIC 9(03).
+       01  IR-LK-IR            PIC 9(06)V99.
+       01  IR-LK-VALORLIQUIDO  PIC 9(06)V99.
+       PROCEDURE DIVISION USING IR-LK-VALORBRUTO IR-LK-PRINCIPAL
+               IR-LK-MESES IR-LK-IR IR-LK-VALORLIQUIDO.
+       0000-PRINCIPAL.
+            COMPUTE WRK-GANHO = IR-LK-VALORBRUTO - IR-LK-PRINCIPAL.
+            COMPUTE WRK-DIASAPLICACAO = IR-LK-MESES * 30.
+            EVALUATE TRUE
+               WHEN WRK-DIASAPLICACAO <= 180
+                  MOVE 22,50 TO WRK-ALIQUOTAIR
+               WHEN WRK-DIASAPLICACAO <= 360
+                  MOVE 20,00 TO WRK-ALIQUOTAIR
+               WHEN WRK-DIASAPLICACAO <= 720
+                  MOVE 17,50 TO WRK-ALIQUOTAIR
+               WHEN OTHER
+                  MOVE 15,00 TO WRK-ALIQUOTAIR
+            END-EVALUATE.
+            IF WRK-GANHO GREATER THAN ZEROS
+               COMPUTE IR-LK-IR ROUNDED =
+                       (WRK-GANHO * WRK-ALIQUOTAIR) / 100
+            ELSE
+               MOVE ZEROS TO IR-LK-IR
+            END-IF.
+            COMPUTE IR-LK-VALORLIQUIDO = IR-LK-VALORBRUTO - IR-LK-IR.
+            GOBACK.
