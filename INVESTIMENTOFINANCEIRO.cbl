@@ -14,21 +14,132 @@
        WORKING-STORAGE SECTION.
        77 WRK-VALOR      PIC 9(06)V99       VALUE ZEROS.
        77 WRK-MESES      PIC 9(03)          VALUE ZEROS.
-       77 WRK-TAXAMES    PIC 9(02)          VALUE ZEROS.
+       01 WRK-TAXAS.
+          02 WRK-TAXAMES PIC 9(02)V99 OCCURS 360 TIMES.
+       77 WRK-MESIDX     PIC 9(03)          VALUE ZEROS.
        77 WRK-VALOR-ED   PIC ZZZ.ZZ9,99     VALUE ZEROS.
+       77 WRK-TAXAMES-ED PIC Z9,99          VALUE ZEROS.
+       77 WRK-NUMTRANSACOES PIC 9(03)       VALUE ZEROS.
+       01 WRK-TRANSACOES.
+          02 WRK-TRANSACAO OCCURS 50 TIMES.
+             03 WRK-TRANS-MES   PIC 9(03).
+             03 WRK-TRANS-VALOR PIC S9(06)V99.
+       77 WRK-IDXTRANS   PIC 9(03)          VALUE ZEROS.
+       77 WRK-PRINCIPAL  PIC 9(06)V99       VALUE ZEROS.
+       77 WRK-IR         PIC 9(06)V99       VALUE ZEROS.
+       77 WRK-IR-ED      PIC ZZZ.ZZ9,99     VALUE ZEROS.
+       77 WRK-VALORLIQUIDO PIC 9(06)V99     VALUE ZEROS.
+       77 WRK-AUD-PROGRAMA PIC X(22) VALUE 'INVESTIMENTOFINANCEIRO'.
+       77 WRK-AUD-DETALHE  PIC X(80)        VALUE SPACES.
+       77 WRK-VAL-VALOR      PIC S9(08)V99  VALUE ZEROS.
+       77 WRK-VAL-MINIMO     PIC S9(08)V99  VALUE ZEROS.
+       77 WRK-VAL-MAXIMO     PIC S9(08)V99  VALUE ZEROS.
+       77 WRK-VAL-VALIDO     PIC X(01)      VALUE 'S'.
+           88 VAL-FAIXA-VALIDA              VALUE 'S'.
+       77 WRK-SALDOPROJETADO PIC S9(07)V99  VALUE ZEROS.
        PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+            PERFORM 0100-INICIAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
        0100-INICIAR.
            DISPLAY 'VALOR INVESTIDO: '.
              ACCEPT WRK-VALOR.
-           DISPLAY  'MESES DE APLICACAO: '
-             ACCEPT WRK-MESES.
-           DISPLAY 'TAXA MENSAL: '
-             ACCEPT WRK-TAXAMES.
+           MOVE WRK-VALOR TO WRK-PRINCIPAL.
+           PERFORM 0105-LER-MESES.
+           PERFORM 0110-LER-TAXAS.
+           PERFORM 0120-LER-TRANSACOES.
+
+       0105-LER-MESES.
+           PERFORM WITH TEST AFTER UNTIL VAL-FAIXA-VALIDA
+              DISPLAY 'MESES DE APLICACAO: '
+                ACCEPT WRK-MESES
+              MOVE WRK-MESES TO WRK-VAL-VALOR
+              MOVE 1         TO WRK-VAL-MINIMO
+              MOVE 360       TO WRK-VAL-MAXIMO
+              CALL 'VALIDARFAIXA' USING WRK-VAL-VALOR WRK-VAL-MINIMO
+                      WRK-VAL-MAXIMO WRK-VAL-VALIDO
+              IF NOT VAL-FAIXA-VALIDA
+                 DISPLAY 'MESES INVALIDO (1 A 360) - '
+                         'DIGITE NOVAMENTE'
+              END-IF
+           END-PERFORM.
+
+       0110-LER-TAXAS.
+           PERFORM VARYING WRK-MESIDX FROM 1 BY 1
+                   UNTIL WRK-MESIDX > WRK-MESES
+              DISPLAY 'TAXA MENSAL DO MES ' WRK-MESIDX ': '
+                ACCEPT WRK-TAXAMES(WRK-MESIDX)
+           END-PERFORM.
+
+       0120-LER-TRANSACOES.
+           PERFORM WITH TEST AFTER UNTIL VAL-FAIXA-VALIDA
+              DISPLAY 'QUANTIDADE DE APORTES/RESGATES: '
+                ACCEPT WRK-NUMTRANSACOES
+              MOVE WRK-NUMTRANSACOES TO WRK-VAL-VALOR
+              MOVE ZEROS             TO WRK-VAL-MINIMO
+              MOVE 50                TO WRK-VAL-MAXIMO
+              CALL 'VALIDARFAIXA' USING WRK-VAL-VALOR WRK-VAL-MINIMO
+                      WRK-VAL-MAXIMO WRK-VAL-VALIDO
+              IF NOT VAL-FAIXA-VALIDA
+                 DISPLAY 'QUANTIDADE INVALIDA (0 A 50) - '
+                         'DIGITE NOVAMENTE'
+              END-IF
+           END-PERFORM.
+           PERFORM VARYING WRK-IDXTRANS FROM 1 BY 1
+                   UNTIL WRK-IDXTRANS > WRK-NUMTRANSACOES
+              DISPLAY 'MES DO APORTE/RESGATE: '
+                ACCEPT WRK-TRANS-MES(WRK-IDXTRANS)
+              DISPLAY 'VALOR (NEGATIVO PARA RESGATE): '
+                ACCEPT WRK-TRANS-VALOR(WRK-IDXTRANS)
+           END-PERFORM.
+
        0200-PROCESSAR.
-            PERFORM WRK-MESES TIMES
-              COMPUTE WRK-VALOR = WRK-VALOR * (WRK-TAXAMES / 100 + 1 )
+            PERFORM VARYING WRK-MESIDX FROM 1 BY 1
+                    UNTIL WRK-MESIDX > WRK-MESES
+               PERFORM 0220-APLICAR-TRANSACOES
+               COMPUTE WRK-VALOR = WRK-VALOR *
+                  (100 + WRK-TAXAMES(WRK-MESIDX)) / 100
+               PERFORM 0210-EXTRATO-MES
             END-PERFORM.
+
+       0220-APLICAR-TRANSACOES.
+           PERFORM VARYING WRK-IDXTRANS FROM 1 BY 1
+                   UNTIL WRK-IDXTRANS > WRK-NUMTRANSACOES
+              IF WRK-TRANS-MES(WRK-IDXTRANS) EQUAL WRK-MESIDX
+                 COMPUTE WRK-SALDOPROJETADO =
+                         WRK-VALOR + WRK-TRANS-VALOR(WRK-IDXTRANS)
+                 IF WRK-SALDOPROJETADO LESS THAN ZEROS
+                    DISPLAY 'RESGATE NO MES ' WRK-MESIDX
+                            ' EXCEDE O SALDO DISPONIVEL - '
+                            'LANCAMENTO IGNORADO'
+                 ELSE
+                    ADD WRK-TRANS-VALOR(WRK-IDXTRANS) TO WRK-VALOR
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+       0210-EXTRATO-MES.
+           MOVE WRK-TAXAMES(WRK-MESIDX) TO WRK-TAXAMES-ED.
+           MOVE WRK-VALOR                TO WRK-VALOR-ED.
+           DISPLAY 'MES ' WRK-MESIDX ' TAXA ' WRK-TAXAMES-ED
+                   '% SALDO R$' WRK-VALOR-ED.
+
        0300-FINALIZAR.
         MOVE WRK-VALOR TO WRK-VALOR-ED
+         DISPLAY 'VALOR BRUTO: R$' WRK-VALOR-ED.
+        PERFORM 0310-APLICAR-IR.
+        MOVE WRK-IR TO WRK-IR-ED
+         DISPLAY 'IR RETIDO: R$' WRK-IR-ED.
+        MOVE WRK-VALORLIQUIDO TO WRK-VALOR-ED
          DISPLAY 'VALOR CORRIGIDO: R$' WRK-VALOR-ED.
-         STOP RUN.
+        STRING 'PRINCIPAL ' WRK-PRINCIPAL ' BRUTO ' WRK-VALOR
+               ' IR ' WRK-IR ' LIQUIDO ' WRK-VALORLIQUIDO
+               DELIMITED BY SIZE INTO WRK-AUD-DETALHE.
+        CALL 'AUDITORIA' USING WRK-AUD-PROGRAMA WRK-AUD-DETALHE.
+
+       0310-APLICAR-IR.
+           CALL 'CALCULARIR' USING WRK-VALOR WRK-PRINCIPAL WRK-MESES
+                   WRK-IR WRK-VALORLIQUIDO.
