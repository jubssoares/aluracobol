@@ -2,7 +2,7 @@
        PROGRAM-ID. MEDIAVENDAS.
       ******************************************************
       ***   AREA DE COMENTARIOS - REMARKS
-      ***   OBJETIVO: CALCULAR A MÉDIA DE DOIS VALORES RECEBIDOS (VENDA)
+      ***   OBJETIVO: CALCULAR A MEDIA DE VENDAS DE UMA EQUIPE
       ***   AUTOR: JULIANA SOARES
       ***   DATA : 26/12/2022
       ******************************************************
@@ -12,17 +12,117 @@
            DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77  WRK-VENDA1    PIC 9(05)V99 VALUE ZEROS.
-       77  WRK-VENDA2    PIC 9(05)V99 VALUE ZEROS.
+       01  WRK-VENDAS.
+           02  WRK-VENDA PIC 9(05)V99 OCCURS 50 TIMES.
+       77  WRK-QTDE       PIC 9(02)        VALUE ZEROS.
+       77  WRK-NUMVENDA   PIC 9(02)        VALUE ZEROS.
+       77  WRK-VALORENTRADA PIC 9(05)V99   VALUE ZEROS.
+       77  WRK-TOTALVENDA PIC 9(07)V99     VALUE ZEROS.
        77  WRK-MEDIA     PIC 9(06)V99 VALUE ZEROS.
        77  WRK-MEDIA-ED  PIC $ZZ.ZZZ,99    VALUE ZEROS.
+       77  WRK-META      PIC 9(06)V99      VALUE ZEROS.
+       77  WRK-PERCENTUAL PIC 9(03)V99     VALUE ZEROS.
+       77  WRK-PERCENTUAL-ED PIC ZZ9,99    VALUE ZEROS.
+       77  WRK-VAL-VALOR      PIC S9(08)V99 VALUE ZEROS.
+       77  WRK-VAL-MINIMO     PIC S9(08)V99 VALUE ZEROS.
+       77  WRK-VAL-MAXIMO     PIC S9(08)V99 VALUE ZEROS.
+       77  WRK-VAL-VALIDO     PIC X(01)     VALUE 'S'.
+           88 VAL-FAIXA-VALIDA               VALUE 'S'.
        PROCEDURE DIVISION.
-           DISPLAY 'ENTRE COM 1a VENDA '.
-           ACCEPT WRK-VENDA1.
-            DISPLAY 'ENTRE COM 2a VENDA '.
-            ACCEPT WRK-VENDA2.
-              COMPUTE WRK-MEDIA = (WRK-VENDA1 + WRK-VENDA2) /  2.
+       0000-PRINCIPAL.
+            PERFORM 0100-INICIAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+       0100-INICIAR.
+           PERFORM 0110-LER-VENDA
+              UNTIL WRK-VALORENTRADA EQUAL 99999,99.
+
+       0110-LER-VENDA.
+           DISPLAY 'VALOR DA VENDA (99999,99 PARA ENCERRAR) '.
+           ACCEPT WRK-VALORENTRADA.
+           IF WRK-VALORENTRADA NOT EQUAL 99999,99
+              IF WRK-QTDE GREATER OR EQUAL 50
+                 DISPLAY 'LIMITE DE 50 VENDAS ATINGIDO - '
+                         'LANCAMENTO IGNORADO'
+              ELSE
+                 PERFORM 0115-VALIDAR-VALORENTRADA
+                 IF NOT VAL-FAIXA-VALIDA
+                    DISPLAY 'VALOR DA VENDA INVALIDO: '
+                            WRK-VALORENTRADA ' - LANCAMENTO IGNORADO'
+                 ELSE
+                    ADD 1 TO WRK-QTDE
+                    MOVE WRK-VALORENTRADA TO WRK-VENDA(WRK-QTDE)
+                 END-IF
+              END-IF
+           END-IF.
+
+       0115-VALIDAR-VALORENTRADA.
+           MOVE WRK-VALORENTRADA TO WRK-VAL-VALOR.
+           MOVE ZEROS             TO WRK-VAL-MINIMO.
+           MOVE 99999,98          TO WRK-VAL-MAXIMO.
+           CALL 'VALIDARFAIXA' USING WRK-VAL-VALOR WRK-VAL-MINIMO
+                   WRK-VAL-MAXIMO WRK-VAL-VALIDO.
+
+       0200-PROCESSAR.
+           PERFORM VARYING WRK-NUMVENDA FROM 1 BY 1
+                   UNTIL WRK-NUMVENDA > WRK-QTDE
+              ADD WRK-VENDA(WRK-NUMVENDA) TO WRK-TOTALVENDA
+           END-PERFORM.
+           IF WRK-QTDE GREATER THAN ZEROS
+              COMPUTE WRK-MEDIA = WRK-TOTALVENDA / WRK-QTDE
+           END-IF.
+
+       0300-FINALIZAR.
+            DISPLAY 'QUANTIDADE DE VENDAS INFORMADAS ' WRK-QTDE.
             DISPLAY 'MEDIA VENDAS (SEM FORMATACAO) ' WRK-MEDIA.
               MOVE WRK-MEDIA TO WRK-MEDIA-ED.
             DISPLAY 'MEDIA VENDAS (COM FORMATACAO) ' WRK-MEDIA-ED.
-           STOP RUN.
+            PERFORM 0310-COMPARAR-META.
+
+       0310-COMPARAR-META.
+           DISPLAY 'META DE VENDAS DO MES '.
+           ACCEPT WRK-META.
+           PERFORM 0315-VALIDAR-META.
+           IF NOT VAL-FAIXA-VALIDA
+              DISPLAY 'META INVALIDA: ' WRK-META ' - SEM COMPARATIVO'
+           ELSE
+              IF WRK-META EQUAL ZEROS
+                 DISPLAY 'META NAO INFORMADA, SEM COMPARATIVO'
+              ELSE
+                 IF WRK-MEDIA GREATER THAN WRK-META
+                    COMPUTE WRK-PERCENTUAL ROUNDED =
+                       ((WRK-MEDIA - WRK-META) / WRK-META) * 100
+                       ON SIZE ERROR
+                          DISPLAY 'META SUPERADA EM MAIS DE 999,99%'
+                       NOT ON SIZE ERROR
+                          MOVE WRK-PERCENTUAL TO WRK-PERCENTUAL-ED
+                          DISPLAY 'META SUPERADA EM ' WRK-PERCENTUAL-ED
+                                  '%'
+                    END-COMPUTE
+                 ELSE
+                    IF WRK-MEDIA LESS THAN WRK-META
+                       COMPUTE WRK-PERCENTUAL ROUNDED =
+                          ((WRK-META - WRK-MEDIA) / WRK-META) * 100
+                          ON SIZE ERROR
+                             DISPLAY 'META NAO ATINGIDA POR MAIS DE '
+                                     '999,99%'
+                          NOT ON SIZE ERROR
+                             MOVE WRK-PERCENTUAL TO WRK-PERCENTUAL-ED
+                             DISPLAY 'META NAO ATINGIDA, FALTAM '
+                                     WRK-PERCENTUAL-ED '%'
+                       END-COMPUTE
+                    ELSE
+                       DISPLAY 'META ATINGIDA EXATAMENTE'
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       0315-VALIDAR-META.
+           MOVE WRK-META TO WRK-VAL-VALOR.
+           MOVE ZEROS     TO WRK-VAL-MINIMO.
+           MOVE 999999,99 TO WRK-VAL-MAXIMO.
+           CALL 'VALIDARFAIXA' USING WRK-VAL-VALOR WRK-VAL-MINIMO
+                   WRK-VAL-MAXIMO WRK-VAL-VALIDO.
