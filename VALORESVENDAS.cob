@@ -2,7 +2,7 @@
        PROGRAM-ID. VALORESVENDAS.
       ******************************************************
       ***   AREA DE COMENTARIOS - REMARKS
-      ***   OBJETIVO: CALCULO VALORES DE VENDA-MÊS
+      ***   OBJETIVO: CALCULO VALORES DE VENDA-MES
       ***   AUTOR: JULIANA SOARES
       ***   DATA : 27/12/2022
       ******************************************************
@@ -10,34 +10,291 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
              DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MESESVENDA ASSIGN TO 'MESESVENDA'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS REG-MES-CHAVE
+             FILE STATUS IS WRK-FS-MESESVENDA.
+           SELECT ARQ-DETALHEVENDA ASSIGN TO 'DETALHEVENDA'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WRK-FS-DETALHEVENDA.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-MESESVENDA.
+       01  REG-MES.
+           02  REG-MES-CHAVE.
+               03  REG-MES-ANO      PIC 9(04).
+               03  REG-MES-MES      PIC 9(02).
+           02  REG-MES-VALOR        PIC 9(06)V99.
+       FD  ARQ-DETALHEVENDA.
+       01  REG-DETALHE.
+           02  DET-ANO             PIC 9(04).
+           02  DET-MES             PIC 9(02).
+           02  DET-VENDEDOR        PIC 9(05).
+           02  DET-PRODUTO         PIC X(06).
+           02  DET-VALOR           PIC 9(06)V99.
        WORKING-STORAGE SECTION.
+       COPY DATASISTEMA.
        01 WRK-MESES.
-             02 WRK-MES PIC 9(6)V99 OCCURS 12 TIMES.
+             02 WRK-ANOTAB OCCURS 5 TIMES.
+                03 WRK-MES PIC 9(6)V99 OCCURS 12 TIMES.
+       77 WRK-ANOBASE   PIC 9(4)            VALUE ZEROS.
+       77 WRK-ANOVENDA  PIC 9(4)            VALUE ZEROS.
+       77 WRK-ANOIDX    PIC 9(2)            VALUE ZEROS.
        77 WRK-MESVENDA  PIC 9(2)           VALUE ZEROS.
        77 WRK-VALOR     PIC 9(06)V99       VALUE ZEROS.
+       77 WRK-FS-MESESVENDA PIC X(02)      VALUE ZEROS.
+       77 WRK-FS-DETALHEVENDA PIC X(02)    VALUE ZEROS.
+       77 WRK-IDX          PIC 9(02)       VALUE ZEROS.
+       77 WRK-IDXANO       PIC 9(02)       VALUE ZEROS.
+       77 WRK-ANOATUAL      PIC 9(04)      VALUE ZEROS.
+       77 WRK-VENDEDOR      PIC 9(05)      VALUE ZEROS.
+       77 WRK-PRODUTO       PIC X(06)      VALUE SPACES.
+       77 WRK-SW-MESESVENDA   PIC X(01)    VALUE 'N'.
+           88 MESESVENDA-ABERTO            VALUE 'S'.
+       77 WRK-SW-DETALHEVENDA PIC X(01)    VALUE 'N'.
+           88 DETALHEVENDA-ABERTO          VALUE 'S'.
+       77 WRK-MES-ED         PIC ZZZ.ZZZ,99.
+       77 WRK-TOTALANO       PIC 9(07)V99    VALUE ZEROS.
+       77 WRK-TOTALANO-ED    PIC ZZ.ZZZ.ZZZ,99.
+       77 WRK-ANOVENDA-VALIDO PIC X(01)    VALUE 'S'.
+           88 ANOVENDA-VALIDO             VALUE 'S'.
+       77 WRK-AUD-PROGRAMA  PIC X(22)      VALUE 'VALORESVENDAS'.
+       77 WRK-AUD-DETALHE   PIC X(80)      VALUE SPACES.
+       77 WRK-VAL-VALOR      PIC S9(08)V99 VALUE ZEROS.
+       77 WRK-VAL-MINIMO     PIC S9(08)V99 VALUE ZEROS.
+       77 WRK-VAL-MAXIMO     PIC S9(08)V99 VALUE ZEROS.
+       77 WRK-VAL-VALIDO     PIC X(01)     VALUE 'S'.
+           88 VAL-FAIXA-VALIDA             VALUE 'S'.
+       01 WRK-VENDEDORES.
+             02 WRK-VENDEDOR-TAB OCCURS 50 TIMES.
+                03 WRK-VENDEDOR-COD    PIC 9(05).
+                03 WRK-VENDEDOR-TOTAL  PIC 9(08)V99.
+       77 WRK-QTDEVENDEDOR    PIC 9(02)     VALUE ZEROS.
+       77 WRK-IDXVENDEDOR     PIC 9(02)     VALUE ZEROS.
+       01 WRK-PRODUTOS.
+             02 WRK-PRODUTO-TAB OCCURS 50 TIMES.
+                03 WRK-PRODUTO-COD     PIC X(06).
+                03 WRK-PRODUTO-TOTAL   PIC 9(08)V99.
+       77 WRK-QTDEPRODUTO     PIC 9(02)     VALUE ZEROS.
+       77 WRK-IDXPRODUTO      PIC 9(02)     VALUE ZEROS.
+       77 WRK-SUBTOTAL-ED     PIC ZZZ.ZZZ.ZZ9,99.
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
             PERFORM 0100-INICIAR.
-            PERFORM 0200-PROCESSAR.
+            PERFORM 0200-PROCESSAR UNTIL WRK-MESVENDA EQUAL 99.
             PERFORM 0300-FINALIZAR.
-            STOP RUN.
+            GOBACK.
 
        0100-INICIAR.
-           DISPLAY 'MES DA VENDA  '
+           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+           COMPUTE WRK-ANOBASE = WRK-DATAANO - 4.
+           PERFORM 0110-ABRIR-MESESVENDA.
+           PERFORM 0120-CARREGAR-MESESVENDA.
+           PERFORM 0130-ABRIR-DETALHEVENDA.
+
+       0200-PROCESSAR.
+           DISPLAY 'ANO DA VENDA  '
+             ACCEPT WRK-ANOVENDA.
+           DISPLAY 'MES DA VENDA (99 PARA ENCERRAR) '
              ACCEPT WRK-MESVENDA.
             IF WRK-MESVENDA NOT EQUAL 99
-               DISPLAY 'VALOR DA VENDA '
-                ACCEPT WRK-VALOR
-                ADD WRK-VALOR TO WRK-MES(WRK-MESVENDA)
+               PERFORM 0116-VALIDAR-MESVENDA
+               IF NOT VAL-FAIXA-VALIDA
+                  DISPLAY 'MES DA VENDA INVALIDO: ' WRK-MESVENDA
+                          ' - LANCAMENTO IGNORADO'
+               ELSE
+                  PERFORM 0115-VALIDAR-ANOVENDA
+                  IF NOT ANOVENDA-VALIDO
+                     DISPLAY 'ANO DA VENDA INVALIDO: ' WRK-ANOVENDA
+                             ' - LANCAMENTO IGNORADO'
+                  ELSE
+                     COMPUTE WRK-ANOIDX =
+                             WRK-ANOVENDA - WRK-ANOBASE + 1
+                     DISPLAY 'VALOR DA VENDA '
+                      ACCEPT WRK-VALOR
+                     PERFORM 0117-VALIDAR-VALORVENDA
+                     IF NOT VAL-FAIXA-VALIDA
+                        DISPLAY 'VALOR DA VENDA INVALIDO: ' WRK-VALOR
+                                ' - LANCAMENTO IGNORADO'
+                     ELSE
+                        DISPLAY 'CODIGO DO VENDEDOR '
+                         ACCEPT WRK-VENDEDOR
+                        DISPLAY 'CODIGO DO PRODUTO '
+                         ACCEPT WRK-PRODUTO
+                        ADD WRK-VALOR
+                          TO WRK-MES(WRK-ANOIDX, WRK-MESVENDA)
+                        PERFORM 0140-GRAVAR-DETALHEVENDA
+                     END-IF
+                  END-IF
+               END-IF
             END-IF.
 
-       0200-PROCESSAR.
-            PERFORM 0100-INICIAR.
+       0115-VALIDAR-ANOVENDA.
+           MOVE 'S' TO WRK-ANOVENDA-VALIDO.
+           IF WRK-ANOVENDA LESS THAN WRK-ANOBASE
+              OR WRK-ANOVENDA GREATER THAN WRK-DATAANO
+              MOVE 'N' TO WRK-ANOVENDA-VALIDO
+           END-IF.
+
+       0116-VALIDAR-MESVENDA.
+           MOVE WRK-MESVENDA  TO WRK-VAL-VALOR.
+           MOVE 1             TO WRK-VAL-MINIMO.
+           MOVE 12            TO WRK-VAL-MAXIMO.
+           CALL 'VALIDARFAIXA' USING WRK-VAL-VALOR WRK-VAL-MINIMO
+                   WRK-VAL-MAXIMO WRK-VAL-VALIDO.
+
+       0117-VALIDAR-VALORVENDA.
+           MOVE WRK-VALOR     TO WRK-VAL-VALOR.
+           MOVE ZEROS         TO WRK-VAL-MINIMO.
+           MOVE 999999,99     TO WRK-VAL-MAXIMO.
+           CALL 'VALIDARFAIXA' USING WRK-VAL-VALOR WRK-VAL-MINIMO
+                   WRK-VAL-MAXIMO WRK-VAL-VALIDO.
+
+       0110-ABRIR-MESESVENDA.
+           IF NOT MESESVENDA-ABERTO
+              OPEN I-O ARQ-MESESVENDA
+              IF WRK-FS-MESESVENDA EQUAL '35'
+                 OPEN OUTPUT ARQ-MESESVENDA
+                 CLOSE ARQ-MESESVENDA
+                 OPEN I-O ARQ-MESESVENDA
+              END-IF
+              SET MESESVENDA-ABERTO TO TRUE
+           END-IF.
+
+       0130-ABRIR-DETALHEVENDA.
+           IF NOT DETALHEVENDA-ABERTO
+              OPEN EXTEND ARQ-DETALHEVENDA
+              IF WRK-FS-DETALHEVENDA EQUAL '05'
+                 OR WRK-FS-DETALHEVENDA EQUAL '35'
+                 OPEN OUTPUT ARQ-DETALHEVENDA
+                 CLOSE ARQ-DETALHEVENDA
+                 OPEN EXTEND ARQ-DETALHEVENDA
+              END-IF
+              SET DETALHEVENDA-ABERTO TO TRUE
+           END-IF.
+
+       0140-GRAVAR-DETALHEVENDA.
+           MOVE WRK-ANOVENDA  TO DET-ANO.
+           MOVE WRK-MESVENDA  TO DET-MES.
+           MOVE WRK-VENDEDOR  TO DET-VENDEDOR.
+           MOVE WRK-PRODUTO   TO DET-PRODUTO.
+           MOVE WRK-VALOR     TO DET-VALOR.
+           WRITE REG-DETALHE.
+           STRING 'ANO ' WRK-ANOVENDA ' MES ' WRK-MESVENDA
+                  ' VENDEDOR ' WRK-VENDEDOR ' VALOR ' WRK-VALOR
+                  DELIMITED BY SIZE INTO WRK-AUD-DETALHE.
+           CALL 'AUDITORIA' USING WRK-AUD-PROGRAMA WRK-AUD-DETALHE.
+
+       0120-CARREGAR-MESESVENDA.
+           PERFORM VARYING WRK-IDXANO FROM 1 BY 1
+                   UNTIL WRK-IDXANO > 5
+              PERFORM VARYING WRK-IDX FROM 1 BY 1
+                      UNTIL WRK-IDX > 12
+                 COMPUTE REG-MES-ANO =
+                         WRK-ANOBASE + WRK-IDXANO - 1
+                 MOVE WRK-IDX TO REG-MES-MES
+                 READ ARQ-MESESVENDA
+                    INVALID KEY
+                       CONTINUE
+                    NOT INVALID KEY
+                       MOVE REG-MES-VALOR
+                         TO WRK-MES(WRK-IDXANO, WRK-IDX)
+                 END-READ
+              END-PERFORM
+           END-PERFORM.
 
        0300-FINALIZAR.
-         PERFORM VARYING WRK-MESVENDA FROM 1 BY 1
-                         UNTIL WRK-MESVENDA > 12
-         DISPLAY 'VALOR MES ' WRK-MESVENDA ' = '
-                              WRK-MES(WRK-MESVENDA)
+         PERFORM VARYING WRK-IDXANO FROM 1 BY 1
+                 UNTIL WRK-IDXANO > 5
+           MOVE ZEROS TO WRK-TOTALANO
+           COMPUTE WRK-ANOATUAL = WRK-ANOBASE + WRK-IDXANO - 1
+           PERFORM VARYING WRK-MESVENDA FROM 1 BY 1
+                   UNTIL WRK-MESVENDA > 12
+             MOVE WRK-MES(WRK-IDXANO, WRK-MESVENDA) TO WRK-MES-ED
+             DISPLAY 'ANO ' WRK-ANOATUAL ' MES ' WRK-MESVENDA
+                     ' = R$' WRK-MES-ED
+             ADD WRK-MES(WRK-IDXANO, WRK-MESVENDA) TO WRK-TOTALANO
+             MOVE WRK-ANOATUAL TO REG-MES-ANO
+             MOVE WRK-MESVENDA TO REG-MES-MES
+             MOVE WRK-MES(WRK-IDXANO, WRK-MESVENDA)
+               TO REG-MES-VALOR
+             REWRITE REG-MES
+                INVALID KEY
+                   WRITE REG-MES
+             END-REWRITE
+           END-PERFORM
+           MOVE WRK-TOTALANO TO WRK-TOTALANO-ED
+           DISPLAY 'ANO ' WRK-ANOATUAL ' TOTAL   = R$' WRK-TOTALANO-ED
          END-PERFORM.
+         CLOSE ARQ-MESESVENDA.
+         CLOSE ARQ-DETALHEVENDA.
+         PERFORM 0310-RELATORIO-DETALHE.
+
+       0310-RELATORIO-DETALHE.
+         OPEN INPUT ARQ-DETALHEVENDA.
+         IF WRK-FS-DETALHEVENDA EQUAL '00'
+            DISPLAY 'DETALHE DE VENDAS POR VENDEDOR/PRODUTO'
+            PERFORM UNTIL WRK-FS-DETALHEVENDA EQUAL '10'
+               READ ARQ-DETALHEVENDA
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     DISPLAY 'ANO ' DET-ANO ' MES ' DET-MES
+                        ' VENDEDOR ' DET-VENDEDOR
+                        ' PRODUTO ' DET-PRODUTO
+                        ' VALOR ' DET-VALOR
+                     PERFORM 0320-ACUMULAR-VENDEDOR
+                     PERFORM 0330-ACUMULAR-PRODUTO
+               END-READ
+            END-PERFORM
+            CLOSE ARQ-DETALHEVENDA
+            PERFORM 0340-RELATORIO-VENDEDOR
+            PERFORM 0350-RELATORIO-PRODUTO
+         END-IF.
+
+       0320-ACUMULAR-VENDEDOR.
+           PERFORM VARYING WRK-IDXVENDEDOR FROM 1 BY 1
+                   UNTIL WRK-IDXVENDEDOR > WRK-QTDEVENDEDOR
+              OR WRK-VENDEDOR-COD(WRK-IDXVENDEDOR) EQUAL DET-VENDEDOR
+           END-PERFORM.
+           IF WRK-IDXVENDEDOR GREATER THAN WRK-QTDEVENDEDOR
+              ADD 1 TO WRK-QTDEVENDEDOR
+              MOVE DET-VENDEDOR TO WRK-VENDEDOR-COD(WRK-IDXVENDEDOR)
+              MOVE ZEROS TO WRK-VENDEDOR-TOTAL(WRK-IDXVENDEDOR)
+           END-IF.
+           ADD DET-VALOR TO WRK-VENDEDOR-TOTAL(WRK-IDXVENDEDOR).
+
+       0330-ACUMULAR-PRODUTO.
+           PERFORM VARYING WRK-IDXPRODUTO FROM 1 BY 1
+                   UNTIL WRK-IDXPRODUTO > WRK-QTDEPRODUTO
+              OR WRK-PRODUTO-COD(WRK-IDXPRODUTO) EQUAL DET-PRODUTO
+           END-PERFORM.
+           IF WRK-IDXPRODUTO GREATER THAN WRK-QTDEPRODUTO
+              ADD 1 TO WRK-QTDEPRODUTO
+              MOVE DET-PRODUTO TO WRK-PRODUTO-COD(WRK-IDXPRODUTO)
+              MOVE ZEROS TO WRK-PRODUTO-TOTAL(WRK-IDXPRODUTO)
+           END-IF.
+           ADD DET-VALOR TO WRK-PRODUTO-TOTAL(WRK-IDXPRODUTO).
+
+       0340-RELATORIO-VENDEDOR.
+           DISPLAY 'TOTAL DE VENDAS POR VENDEDOR'.
+           PERFORM VARYING WRK-IDXVENDEDOR FROM 1 BY 1
+                   UNTIL WRK-IDXVENDEDOR > WRK-QTDEVENDEDOR
+              MOVE WRK-VENDEDOR-TOTAL(WRK-IDXVENDEDOR)
+                TO WRK-SUBTOTAL-ED
+              DISPLAY 'VENDEDOR ' WRK-VENDEDOR-COD(WRK-IDXVENDEDOR)
+                      ' TOTAL = R$' WRK-SUBTOTAL-ED
+           END-PERFORM.
+
+       0350-RELATORIO-PRODUTO.
+           DISPLAY 'TOTAL DE VENDAS POR PRODUTO'.
+           PERFORM VARYING WRK-IDXPRODUTO FROM 1 BY 1
+                   UNTIL WRK-IDXPRODUTO > WRK-QTDEPRODUTO
+              MOVE WRK-PRODUTO-TOTAL(WRK-IDXPRODUTO)
+                TO WRK-SUBTOTAL-ED
+              DISPLAY 'PRODUTO ' WRK-PRODUTO-COD(WRK-IDXPRODUTO)
+                      ' TOTAL = R$' WRK-SUBTOTAL-ED
+           END-PERFORM.
