@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDARCPF.
+      ******************************************************
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO: SUBPROGRAMA COMUM DE CALCULO DOS DIGITOS
+      ***             VERIFICADORES DE CPF, CHAMADO PELO
+      ***             FORMATARCPF E PELO FORMATARCPFLOTE PARA
+      ***             EVITAR DUAS COPIAS DO MESMO ALGORITMO
+      ***   AUTOR: JULIANA SOARES
+      ***   DATA : 09/08/2026
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-SOMA      PIC 9(04) VALUE ZEROS.
+       77  WRK-QUOCIENTE PIC 9(04) VALUE ZEROS.
+       77  WRK-RESTO     PIC 9(02) VALUE ZEROS.
+       77  WRK-DIGITO1   PIC 9(01) VALUE ZEROS.
+       77  WRK-DIGITO2   PIC 9(01) VALUE ZEROS.
+       77  WRK-IDX       PIC 9(02) VALUE ZEROS.
+       LINKAGE SECTION.
+       01  CPF-LK-CPF     PIC X(11).
+       01  CPF-LK-CPF-R REDEFINES CPF-LK-CPF.
+           02  CPF-LK-DIG PIC 9(01) OCCURS 11 TIMES.
+       01  CPF-LK-VALIDO  PIC X(01).
+       PROCEDURE DIVISION USING CPF-LK-CPF CPF-LK-VALIDO.
+       0000-PRINCIPAL.
+            MOVE 'S' TO CPF-LK-VALIDO.
+            MOVE ZEROS TO WRK-SOMA.
+            PERFORM VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 9
+               COMPUTE WRK-SOMA = WRK-SOMA
+                       + CPF-LK-DIG(WRK-IDX) * (11 - WRK-IDX)
+            END-PERFORM.
+            DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+                   REMAINDER WRK-RESTO.
+            IF WRK-RESTO LESS THAN 2
+               MOVE 0 TO WRK-DIGITO1
+            ELSE
+               COMPUTE WRK-DIGITO1 = 11 - WRK-RESTO
+            END-IF.
+            IF WRK-DIGITO1 NOT EQUAL CPF-LK-DIG(10)
+               MOVE 'N' TO CPF-LK-VALIDO
+            END-IF.
+            MOVE ZEROS TO WRK-SOMA.
+            PERFORM VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 10
+               COMPUTE WRK-SOMA = WRK-SOMA
+                       + CPF-LK-DIG(WRK-IDX) * (12 - WRK-IDX)
+            END-PERFORM.
+            DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+                   REMAINDER WRK-RESTO.
+            IF WRK-RESTO LESS THAN 2
+               MOVE 0 TO WRK-DIGITO2
+            ELSE
+               COMPUTE WRK-DIGITO2 = 11 - WRK-RESTO
+            END-IF.
+            IF WRK-DIGITO2 NOT EQUAL CPF-LK-DIG(11)
+               MOVE 'N' TO CPF-LK-VALIDO
+            END-IF.
+            GOBACK.
