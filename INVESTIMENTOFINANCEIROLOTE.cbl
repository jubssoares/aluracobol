@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVESTIMENTOFINANCEIROLOTE.
+      ******************************************************
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO: PROCESSAR EM LOTE UMA CARTEIRA DE
+      ***             CONTRATOS DE INVESTIMENTO, GERANDO UM
+      ***             RESUMO COM O VALOR CORRIGIDO DE CADA UM
+      ***   AUTOR: JULIANA SOARES
+      ***   DATA : 27/12/2022
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CONTRATOS ASSIGN TO 'CONTRATOS'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WRK-FS-CONTRATOS.
+           SELECT ARQ-RESUMOCONTRATOS ASSIGN TO 'RESUMOCONTRATOS'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WRK-FS-RESUMOCONTRATOS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CONTRATOS.
+       01  REG-CONTRATO.
+           02  CONT-NUMERO         PIC 9(06).
+           02  CONT-PRINCIPAL      PIC 9(06)V99.
+           02  CONT-MESES          PIC 9(03).
+           02  CONT-TAXAMES        PIC 9(02)V99.
+       FD  ARQ-RESUMOCONTRATOS.
+       01  REG-RESUMOCONTRATO.
+           02  RES-NUMERO          PIC 9(06).
+           02  RES-PRINCIPAL       PIC 9(06)V99.
+           02  RES-VALORBRUTO      PIC 9(06)V99.
+           02  RES-IR              PIC 9(06)V99.
+           02  RES-VALORLIQUIDO    PIC 9(06)V99.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-CONTRATOS        PIC X(02) VALUE ZEROS.
+       77  WRK-FS-RESUMOCONTRATOS  PIC X(02) VALUE ZEROS.
+       77  WRK-FIM-CONTRATOS       PIC X(01) VALUE 'N'.
+           88  FIM-CONTRATOS                 VALUE 'S'.
+       77  WRK-VALOR               PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-MESIDX              PIC 9(03)    VALUE ZEROS.
+       77  WRK-IR                  PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-VALORLIQUIDO        PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-VALORLIQUIDO-ED     PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-QTDECONTRATOS       PIC 9(06)    VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+            PERFORM 0100-INICIAR.
+            PERFORM 0200-PROCESSAR UNTIL FIM-CONTRATOS.
+            PERFORM 0300-FINALIZAR.
+            STOP RUN.
+
+       0100-INICIAR.
+           OPEN INPUT ARQ-CONTRATOS.
+           IF WRK-FS-CONTRATOS EQUAL '05'
+              OR WRK-FS-CONTRATOS EQUAL '35'
+              DISPLAY 'ARQUIVO CONTRATOS NAO ENCONTRADO'
+              SET FIM-CONTRATOS TO TRUE
+           ELSE
+              OPEN OUTPUT ARQ-RESUMOCONTRATOS
+              PERFORM 0110-LER-CONTRATO
+           END-IF.
+
+       0110-LER-CONTRATO.
+           READ ARQ-CONTRATOS
+              AT END
+                 SET FIM-CONTRATOS TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+           MOVE CONT-PRINCIPAL TO WRK-VALOR.
+           PERFORM VARYING WRK-MESIDX FROM 1 BY 1
+                   UNTIL WRK-MESIDX > CONT-MESES
+              COMPUTE WRK-VALOR = WRK-VALOR *
+                 (100 + CONT-TAXAMES) / 100
+           END-PERFORM.
+           PERFORM 0210-APLICAR-IR.
+           PERFORM 0220-GRAVAR-RESUMO.
+           ADD 1 TO WRK-QTDECONTRATOS.
+           PERFORM 0110-LER-CONTRATO.
+
+       0210-APLICAR-IR.
+           CALL 'CALCULARIR' USING WRK-VALOR CONT-PRINCIPAL
+                   CONT-MESES WRK-IR WRK-VALORLIQUIDO.
+
+       0220-GRAVAR-RESUMO.
+           MOVE CONT-NUMERO       TO RES-NUMERO.
+           MOVE CONT-PRINCIPAL    TO RES-PRINCIPAL.
+           MOVE WRK-VALOR         TO RES-VALORBRUTO.
+           MOVE WRK-IR            TO RES-IR.
+           MOVE WRK-VALORLIQUIDO  TO RES-VALORLIQUIDO.
+           WRITE REG-RESUMOCONTRATO.
+           MOVE WRK-VALORLIQUIDO TO WRK-VALORLIQUIDO-ED.
+           DISPLAY 'CONTRATO ' CONT-NUMERO
+                   ' VALOR LIQUIDO R$' WRK-VALORLIQUIDO-ED.
+
+       0300-FINALIZAR.
+           CLOSE ARQ-CONTRATOS.
+           CLOSE ARQ-RESUMOCONTRATOS.
+           DISPLAY 'CONTRATOS PROCESSADOS: ' WRK-QTDECONTRATOS.
