@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITORIA.
+      ******************************************************
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO: SUBPROGRAMA COMUM DE TRILHA DE AUDITORIA,
+      ***             CHAMADO PELOS PROGRAMAS DE VENDAS, FOLHA
+      ***             E INVESTIMENTOS PARA REGISTRAR ENTRADAS E
+      ***             SAIDAS RELEVANTES DE CADA EXECUCAO
+      ***   AUTOR: JULIANA SOARES
+      ***   DATA : 28/12/2022
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-AUDITORIA ASSIGN TO 'AUDITORIA'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WRK-FS-AUDITORIA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-AUDITORIA.
+       01  REG-AUDITORIA.
+           02  AUD-DATAHORA.
+               03  AUD-ANO     PIC 9(04).
+               03  AUD-MES     PIC 9(02).
+               03  AUD-DIA     PIC 9(02).
+               03  AUD-HORA    PIC 9(02).
+               03  AUD-MINUTO  PIC 9(02).
+               03  AUD-SEGUNDO PIC 9(02).
+           02  AUD-PROGRAMA    PIC X(22).
+           02  AUD-DETALHE     PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDITORIA    PIC X(02) VALUE ZEROS.
+       01  WRK-DH-DATA.
+           02  WRK-DH-ANO  PIC 9(04).
+           02  WRK-DH-MES  PIC 9(02).
+           02  WRK-DH-DIA  PIC 9(02).
+       01  WRK-DH-HORA.
+           02  WRK-DH-HH   PIC 9(02).
+           02  WRK-DH-MM   PIC 9(02).
+           02  WRK-DH-SS   PIC 9(02).
+           02  WRK-DH-CC   PIC 9(02).
+       LINKAGE SECTION.
+       01  AUD-LK-PROGRAMA     PIC X(22).
+       01  AUD-LK-DETALHE      PIC X(80).
+       PROCEDURE DIVISION USING AUD-LK-PROGRAMA AUD-LK-DETALHE.
+       0000-PRINCIPAL.
+            PERFORM 0100-ABRIR-AUDITORIA.
+            PERFORM 0200-GRAVAR-AUDITORIA.
+            CLOSE ARQ-AUDITORIA.
+            GOBACK.
+
+       0100-ABRIR-AUDITORIA.
+           OPEN EXTEND ARQ-AUDITORIA.
+           IF WRK-FS-AUDITORIA EQUAL '05'
+              OR WRK-FS-AUDITORIA EQUAL '35'
+              OPEN OUTPUT ARQ-AUDITORIA
+              CLOSE ARQ-AUDITORIA
+              OPEN EXTEND ARQ-AUDITORIA
+           END-IF.
+
+       0200-GRAVAR-AUDITORIA.
+           ACCEPT WRK-DH-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-DH-HORA FROM TIME.
+           MOVE WRK-DH-ANO      TO AUD-ANO.
+           MOVE WRK-DH-MES      TO AUD-MES.
+           MOVE WRK-DH-DIA      TO AUD-DIA.
+           MOVE WRK-DH-HH       TO AUD-HORA.
+           MOVE WRK-DH-MM       TO AUD-MINUTO.
+           MOVE WRK-DH-SS       TO AUD-SEGUNDO.
+           MOVE AUD-LK-PROGRAMA TO AUD-PROGRAMA.
+           MOVE AUD-LK-DETALHE  TO AUD-DETALHE.
+           WRITE REG-AUDITORIA.
