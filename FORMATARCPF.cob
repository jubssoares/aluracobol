@@ -1,23 +1,34 @@
-      ******************************************************************
-      * Author: Juliana Soares
-      * Date: 27/12/2022
-      * Purpose: Receber e formatar a saída de um
-      *          CPF (Cadastro de Pessoas Físicas).
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FORMATARCPF.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-CPF    PIC X(11) VALUE ZEROS.
-       77  WRK-CPF-ED PIC ZZZ.ZZZ.ZZ9/99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           ACCEPT WRK-CPF.
-           MOVE WRK-CPF TO WRK-CPF-ED.
-           DISPLAY 'CPF ' WRK-CPF-ED.
-            STOP RUN.
+      ******************************************************************
+      * Author: Juliana Soares
+      * Date: 27/12/2022
+      * Purpose: Receber, validar os digitos verificadores e formatar
+      *          a saida de um CPF (Cadastro de Pessoas Fisicas).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORMATARCPF.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WRK-CPF    PIC X(11) VALUE ZEROS.
+       77  WRK-CPF-ED PIC ZZZ.ZZZ.ZZ9/99.
+       77  WRK-CPF-VALIDO PIC X(01) VALUE 'S'.
+           88 CPF-VALIDO                VALUE 'S'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WRK-CPF.
+           IF WRK-CPF NOT NUMERIC
+              DISPLAY 'CPF INVALIDO'
+           ELSE
+              CALL 'VALIDARCPF' USING WRK-CPF WRK-CPF-VALIDO
+              IF CPF-VALIDO
+                 MOVE WRK-CPF TO WRK-CPF-ED
+                 DISPLAY 'CPF ' WRK-CPF-ED
+              ELSE
+                 DISPLAY 'CPF INVALIDO'
+              END-IF
+           END-IF.
+            GOBACK.
