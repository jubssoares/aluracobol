@@ -11,47 +11,231 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
              DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNCIONARIOS ASSIGN TO 'FUNCIONARIOS'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WRK-FS-FUNCIONARIOS.
+           SELECT ARQ-HISTAUMENTO ASSIGN TO 'HISTAUMENTO'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WRK-FS-HISTAUMENTO.
+           SELECT ARQ-FAIXASAUMENTO ASSIGN TO 'FAIXASAUMENTO'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WRK-FS-FAIXASAUMENTO.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-FUNCIONARIOS.
+       01  REG-FUNCIONARIO.
+           02  FUNC-NOME         PIC X(30).
+           02  FUNC-ANOENTRADA   PIC 9(04).
+           02  FUNC-MESENTRADA   PIC 9(02).
+           02  FUNC-DIAENTRADA   PIC 9(02).
+           02  FUNC-SALARIO      PIC 9(06)V99.
+       FD  ARQ-HISTAUMENTO.
+       01  REG-HISTAUMENTO.
+           02  HIST-NOME            PIC X(30).
+           02  HIST-DATA.
+               03  HIST-DATA-ANO    PIC 9(04).
+               03  HIST-DATA-MES    PIC 9(02).
+               03  HIST-DATA-DIA    PIC 9(02).
+           02  HIST-TEMPOCASA       PIC 9(02).
+           02  HIST-PERCENTUAL      PIC 9(02)V99.
+           02  HIST-SALARIOANTIGO   PIC 9(06)V99.
+           02  HIST-SALARIONOVO     PIC 9(06)V99.
+       FD  ARQ-FAIXASAUMENTO.
+       01  REG-FAIXAAUMENTO.
+           02  FAIXA-DE             PIC 9(02).
+           02  FAIXA-ATE            PIC 9(02).
+           02  FAIXA-PERCENTUAL     PIC 9(02)V99.
        WORKING-STORAGE SECTION.
+       77 WRK-FS-FUNCIONARIOS PIC X(02) VALUE ZEROS.
+       77 WRK-FS-HISTAUMENTO  PIC X(02) VALUE ZEROS.
+       77 WRK-FS-FAIXASAUMENTO PIC X(02) VALUE ZEROS.
+       01 WRK-FAIXAS.
+           02 WRK-FAIXA OCCURS 10 TIMES.
+              03 WRK-FAIXA-DE          PIC 9(02).
+              03 WRK-FAIXA-ATE         PIC 9(02).
+              03 WRK-FAIXA-PERCENTUAL  PIC 9(02)V99.
+       77 WRK-NUMFAIXAS       PIC 9(02) VALUE ZEROS.
+       77 WRK-IDXFAIXA        PIC 9(02) VALUE ZEROS.
+       77 WRK-FIM-FUNCIONARIOS PIC X(01) VALUE 'N'.
+           88 FIM-FUNCIONARIOS           VALUE 'S'.
+       77 WRK-PERCENTUALAPLICADO PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-SALARIONOVO        PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-ANOFUNDACAO        PIC 9(04)    VALUE ZEROS.
+       77 WRK-ANOENTRADA-VALIDO  PIC X(01)    VALUE 'S'.
+           88 ANOENTRADA-VALIDO              VALUE 'S'.
        77 WRK-NOME PIC X(30) VALUE SPACES.
        77 WRK-ANOENTRADA PIC 9(04) VALUE ZEROS.
+       77 WRK-MESENTRADA PIC 9(02) VALUE ZEROS.
+       77 WRK-DIAENTRADA PIC 9(02) VALUE ZEROS.
+       77 WRK-MESESCASA PIC S9(04) VALUE ZEROS.
        77 WRK-SALARIO PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-AUMENTO PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-AUMENTO PIC 9(07)V99 VALUE ZEROS.
        77 WRK-TEMPOCASA PIC 9(02) VALUE ZEROS.
        77 WRK-TEMPODECASA PIC 9(02) VALUE ZEROS.
-       01 WRK-DATASISTEMA.
-       02 WRK-DATAANO PIC 9(04).
-       02 WRK-DATAMES PIC 9(02).
-       02 WRK-DATADIA PIC 9(02).
+       77 WRK-AUD-PROGRAMA PIC X(22) VALUE 'TEMPODECASA'.
+       77 WRK-AUD-DETALHE  PIC X(80) VALUE SPACES.
+       77 WRK-VAL-VALOR      PIC S9(08)V99 VALUE ZEROS.
+       77 WRK-VAL-MINIMO     PIC S9(08)V99 VALUE ZEROS.
+       77 WRK-VAL-MAXIMO     PIC S9(08)V99 VALUE ZEROS.
+       77 WRK-VAL-VALIDO     PIC X(01)     VALUE 'S'.
+           88 VAL-FAIXA-VALIDA             VALUE 'S'.
+       COPY DATASISTEMA.
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
             PERFORM 0100-INICIAR.
-            PERFORM 0200-PROCESSAR.
+            PERFORM 0200-PROCESSAR UNTIL FIM-FUNCIONARIOS.
             PERFORM 0300-FINALIZAR.
-            STOP RUN.
+            GOBACK.
 
        0100-INICIAR.
            ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
-           DISPLAY 'NOME DO FUNCIONARIO: '.
-             ACCEPT WRK-NOME.
-           DISPLAY 'ANO DE ENTRADA NA EMPRESA: '.
-             ACCEPT WRK-ANOENTRADA.
-           DISPLAY 'SALARIO ATUAL: '
-             ACCEPT WRK-SALARIO.
+           COMPUTE WRK-ANOFUNDACAO = WRK-DATAANO - 99.
+           OPEN INPUT ARQ-FUNCIONARIOS.
+           IF WRK-FS-FUNCIONARIOS EQUAL '05'
+              OR WRK-FS-FUNCIONARIOS EQUAL '35'
+              DISPLAY 'ARQUIVO FUNCIONARIOS NAO ENCONTRADO'
+              SET FIM-FUNCIONARIOS TO TRUE
+           ELSE
+              PERFORM 0120-ABRIR-HISTAUMENTO
+              PERFORM 0130-CARREGAR-FAIXASAUMENTO
+              PERFORM 0110-LER-FUNCIONARIO
+           END-IF.
+
+       0130-CARREGAR-FAIXASAUMENTO.
+           OPEN INPUT ARQ-FAIXASAUMENTO.
+           IF WRK-FS-FAIXASAUMENTO EQUAL '05'
+              OR WRK-FS-FAIXASAUMENTO EQUAL '35'
+              DISPLAY 'ARQUIVO FAIXASAUMENTO NAO ENCONTRADO'
+              SET FIM-FUNCIONARIOS TO TRUE
+           ELSE
+              PERFORM UNTIL WRK-FS-FAIXASAUMENTO EQUAL '10'
+                 READ ARQ-FAIXASAUMENTO
+                    AT END
+                       MOVE '10' TO WRK-FS-FAIXASAUMENTO
+                    NOT AT END
+                       ADD 1 TO WRK-NUMFAIXAS
+                       MOVE FAIXA-DE TO WRK-FAIXA-DE(WRK-NUMFAIXAS)
+                       MOVE FAIXA-ATE TO WRK-FAIXA-ATE(WRK-NUMFAIXAS)
+                       MOVE FAIXA-PERCENTUAL
+                         TO WRK-FAIXA-PERCENTUAL(WRK-NUMFAIXAS)
+                 END-READ
+              END-PERFORM
+              CLOSE ARQ-FAIXASAUMENTO
+           END-IF.
+
+       0120-ABRIR-HISTAUMENTO.
+           OPEN EXTEND ARQ-HISTAUMENTO.
+           IF WRK-FS-HISTAUMENTO EQUAL '05'
+              OR WRK-FS-HISTAUMENTO EQUAL '35'
+              OPEN OUTPUT ARQ-HISTAUMENTO
+              CLOSE ARQ-HISTAUMENTO
+              OPEN EXTEND ARQ-HISTAUMENTO
+           END-IF.
+
+       0110-LER-FUNCIONARIO.
+           READ ARQ-FUNCIONARIOS
+              AT END
+                 SET FIM-FUNCIONARIOS TO TRUE
+              NOT AT END
+                 MOVE FUNC-NOME       TO WRK-NOME
+                 MOVE FUNC-ANOENTRADA TO WRK-ANOENTRADA
+                 MOVE FUNC-MESENTRADA TO WRK-MESENTRADA
+                 MOVE FUNC-DIAENTRADA TO WRK-DIAENTRADA
+                 MOVE FUNC-SALARIO    TO WRK-SALARIO
+           END-READ.
+
        0200-PROCESSAR.
-               COMPUTE WRK-TEMPOCASA = WRK-DATAANO - WRK-ANOENTRADA.
-               EVALUATE WRK-TEMPOCASA
-                 WHEN 0 THRU 1
-                   COMPUTE WRK-AUMENTO = 0
-                 WHEN 2 THRU 5
-                   COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,05
-                 WHEN 6 THRU 15
-                   COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,10
-                 WHEN OTHER
-                   COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,15
-               END-EVALUATE.
+           PERFORM 0115-VALIDAR-ANOENTRADA.
+           IF NOT ANOENTRADA-VALIDO
+              DISPLAY 'FUNCIONARIO: ' WRK-NOME
+              DISPLAY 'ANO DE ENTRADA INVALIDO: ' WRK-ANOENTRADA
+                      ' - REGISTRO IGNORADO'
+           ELSE
+              PERFORM 0118-VALIDAR-SALARIO
+              IF NOT VAL-FAIXA-VALIDA
+                 DISPLAY 'FUNCIONARIO: ' WRK-NOME
+                 DISPLAY 'SALARIO INVALIDO: ' WRK-SALARIO
+                         ' - REGISTRO IGNORADO'
+              ELSE
+                 PERFORM 0116-CALCULAR-TEMPOCASA
+                 PERFORM 0117-BUSCAR-FAIXAAUMENTO
+                 COMPUTE WRK-AUMENTO =
+                    WRK-SALARIO * (WRK-PERCENTUALAPLICADO / 100)
+                 COMPUTE WRK-SALARIONOVO = WRK-SALARIO + WRK-AUMENTO
+                 DISPLAY 'FUNCIONARIO: ' WRK-NOME
+                 DISPLAY 'TEMPO DE CASA: ' WRK-TEMPOCASA ' ANO(S).'
+                 DISPLAY 'AUMENTO SALARIO DE: R$' WRK-AUMENTO
+                 PERFORM 0210-GRAVAR-HISTAUMENTO
+              END-IF
+           END-IF.
+           PERFORM 0110-LER-FUNCIONARIO.
+
+       0116-CALCULAR-TEMPOCASA.
+           COMPUTE WRK-MESESCASA =
+                   (WRK-DATAANO - WRK-ANOENTRADA) * 12
+                 + (WRK-DATAMES - WRK-MESENTRADA).
+           IF WRK-DATADIA LESS THAN WRK-DIAENTRADA
+              SUBTRACT 1 FROM WRK-MESESCASA
+           END-IF.
+           IF WRK-MESESCASA LESS THAN ZEROS
+              MOVE ZEROS TO WRK-MESESCASA
+           END-IF.
+           COMPUTE WRK-TEMPOCASA = WRK-MESESCASA / 12.
+
+       0117-BUSCAR-FAIXAAUMENTO.
+           MOVE ZEROS TO WRK-PERCENTUALAPLICADO.
+           PERFORM VARYING WRK-IDXFAIXA FROM 1 BY 1
+                   UNTIL WRK-IDXFAIXA > WRK-NUMFAIXAS
+              IF WRK-TEMPOCASA GREATER THAN OR EQUAL TO
+                         WRK-FAIXA-DE(WRK-IDXFAIXA)
+                 AND WRK-TEMPOCASA LESS THAN OR EQUAL TO
+                         WRK-FAIXA-ATE(WRK-IDXFAIXA)
+                 MOVE WRK-FAIXA-PERCENTUAL(WRK-IDXFAIXA)
+                   TO WRK-PERCENTUALAPLICADO
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+       0115-VALIDAR-ANOENTRADA.
+           MOVE WRK-ANOENTRADA TO WRK-VAL-VALOR.
+           MOVE WRK-ANOFUNDACAO TO WRK-VAL-MINIMO.
+           MOVE WRK-DATAANO     TO WRK-VAL-MAXIMO.
+           CALL 'VALIDARFAIXA' USING WRK-VAL-VALOR WRK-VAL-MINIMO
+                   WRK-VAL-MAXIMO WRK-VAL-VALIDO.
+           MOVE WRK-VAL-VALIDO TO WRK-ANOENTRADA-VALIDO.
+
+       0118-VALIDAR-SALARIO.
+           MOVE WRK-SALARIO TO WRK-VAL-VALOR.
+           MOVE ZEROS       TO WRK-VAL-MINIMO.
+           MOVE 999999,99   TO WRK-VAL-MAXIMO.
+           CALL 'VALIDARFAIXA' USING WRK-VAL-VALOR WRK-VAL-MINIMO
+                   WRK-VAL-MAXIMO WRK-VAL-VALIDO.
+
+       0210-GRAVAR-HISTAUMENTO.
+           MOVE WRK-NOME             TO HIST-NOME.
+           MOVE WRK-DATASISTEMA      TO HIST-DATA.
+           MOVE WRK-TEMPOCASA        TO HIST-TEMPOCASA.
+           MOVE WRK-PERCENTUALAPLICADO TO HIST-PERCENTUAL.
+           MOVE WRK-SALARIO          TO HIST-SALARIOANTIGO.
+           MOVE WRK-SALARIONOVO      TO HIST-SALARIONOVO.
+           WRITE REG-HISTAUMENTO.
+           STRING 'FUNC ' WRK-NOME ' TEMPO ' WRK-TEMPOCASA
+                  ' PCT ' WRK-PERCENTUALAPLICADO
+                  ' NOVO ' WRK-SALARIONOVO
+                  DELIMITED BY SIZE INTO WRK-AUD-DETALHE
+              ON OVERFLOW
+                 DISPLAY 'TRILHA DE AUDITORIA EXCEDEU O '
+                         'TAMANHO MAXIMO - REGISTRO IGNORADO'
+              NOT ON OVERFLOW
+                 CALL 'AUDITORIA' USING WRK-AUD-PROGRAMA
+                         WRK-AUD-DETALHE
+           END-STRING.
+
        0300-FINALIZAR.
-             DISPLAY 'TEMPO DE CASA: ' WRK-TEMPOCASA ' ANO(S).'.
-             DISPLAY 'AUMENTO SALARIO DE: R$' WRK-AUMENTO.
+             CLOSE ARQ-FUNCIONARIOS.
+             CLOSE ARQ-HISTAUMENTO.
+             DISPLAY 'PROCESSAMENTO DA FOLHA DE AUMENTOS CONCLUIDO'.
